@@ -0,0 +1,21 @@
+      *> CHECKPOINT-RECORD - single record rewritten at intervals
+      *> during a payroll batch run so a run that dies partway through
+      *> can be restarted from the last employee key processed instead
+      *> of reprocessing (and repaying) everyone who already ran clean.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-STATUS             PIC X(01).
+               88  CKPT-IN-PROGRESS    VALUE "I".
+               88  CKPT-COMPLETE       VALUE "C".
+           05  CKPT-LAST-KEY           PIC X(20).
+           05  CKPT-RECORDS-PROCESSED  PIC 9(6).
+      *> Raw EMPLOYEE-MASTER reads so far this logical run, valid or
+      *> rejected - distinct from CKPT-RECORDS-PROCESSED (valid only).
+      *> A restart must skip by raw reads, not by valid count, or a
+      *> rejected record ahead of the checkpoint causes the next valid
+      *> record to be both replayed from PAYROLL-DETAIL-FILE and
+      *> reprocessed live (see 1400-LOAD-CHECKPOINT/2000-PROCESS-
+      *> EMPLOYEES).
+           05  CKPT-RAW-READS-PROCESSED PIC 9(6).
+           05  CKPT-RUN-TOTAL-GROSS    PIC 9(9)V99.
+           05  CKPT-RUN-TOTAL-NET      PIC 9(9)V99.
+           05  CKPT-RUN-DATE           PIC 9(8).
