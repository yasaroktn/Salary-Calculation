@@ -0,0 +1,9 @@
+      *> DEDUCTION-MASTER record - per-employee withholding elections,
+      *> keyed by DED-WHO. Drives the tax/deduction step that turns
+      *> GROSS-PAY into NET-PAY.
+       01  DEDUCTION-RECORD.
+           05  DED-WHO             PIC X(20).
+           05  DED-FED-TAX-PCT     PIC 9(2)V99.
+           05  DED-STATE-TAX-PCT   PIC 9(2)V99.
+           05  DED-SOC-SEC-PCT     PIC 9(2)V99.
+           05  DED-HEALTH-AMT      PIC 9(4)V99.
