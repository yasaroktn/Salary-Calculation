@@ -0,0 +1,11 @@
+      *> EMPLOYEE-MASTER record layout.
+      *> EMP-WHO is the natural key. Checkpoint/restart (see
+      *> checkpoint-record.cpy) skips already-processed records by
+      *> count rather than an indexed START, since this file is
+      *> LINE SEQUENTIAL.
+       01  EMPLOYEE-RECORD.
+           05  EMP-WHO         PIC X(20).
+           05  EMP-WHERE       PIC X(20).
+           05  EMP-JOB         PIC X(20).
+           05  EMP-RATE        PIC 9(3).
+           05  EMP-HOURS       PIC 9(3).
