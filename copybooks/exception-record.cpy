@@ -0,0 +1,18 @@
+      *> EXCEPTION-REPORT record - one per EMPLOYEE-MASTER input that
+      *> needed an operator's attention, with a reason code so the
+      *> operator can see exactly what that was instead of the run
+      *> simply going silent. EXC-DISPOSITION tells the two cases
+      *> apart: REJECTED (an E-code - the record was NOT paid this run
+      *> and needs correction before the next one) versus ACCEPTED (a
+      *> W-code - the record WAS paid, using a typed rate that
+      *> disagreed with JOB-RATE-TABLE, and the note is FYI only).
+      *> Scan for EXC-REJECTED to find records that still need fixing.
+       01  EXCEPTION-RECORD.
+           05  EXC-WHO             PIC X(20).
+           05  EXC-WHERE           PIC X(20).
+           05  EXC-JOB             PIC X(20).
+           05  EXC-REASON-CODE     PIC X(04).
+           05  EXC-REASON-TEXT     PIC X(40).
+           05  EXC-DISPOSITION     PIC X(08).
+               88  EXC-REJECTED        VALUE "REJECTED".
+               88  EXC-ACCEPTED        VALUE "ACCEPTED".
