@@ -0,0 +1,9 @@
+      *> GL-POSTING record - one summarized debit/credit line per
+      *> WHERE (cost center) and pay category, in the layout the GL
+      *> import accepts, so payroll expense posts automatically.
+       01  GL-POSTING-RECORD.
+           05  GL-COST-CENTER      PIC X(20).
+           05  GL-PAY-CATEGORY     PIC X(15).
+           05  GL-DEBIT-CREDIT     PIC X(01).
+           05  GL-AMOUNT           PIC 9(9)V99.
+           05  GL-RUN-DATE         PIC 9(8).
