@@ -0,0 +1,13 @@
+      *> JOB-RATE-TABLE record - standard hourly rate and shift
+      *> differential per JOB/WHERE, keyed by JR-KEY (JOB then WHERE)
+      *> so the batch driver looks up the rate instead of trusting a
+      *> manually keyed RATE. JR-SHIFT-DIFF-PCT absorbs what used to
+      *> be a hardcoded in-program table (see req 001) now that pay
+      *> rules live with the rest of the JOB/WHERE rate data.
+       01  JOB-RATE-RECORD.
+           05  JR-KEY.
+               10  JR-JOB          PIC X(20).
+               10  JR-WHERE        PIC X(20).
+           05  JR-STD-RATE         PIC 9(3)V99.
+           05  JR-SHIFT-DIFF-PCT   PIC 9(3)V99.
+           05  JR-EFFECTIVE-DATE   PIC 9(8).
