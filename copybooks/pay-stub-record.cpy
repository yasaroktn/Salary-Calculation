@@ -0,0 +1,14 @@
+      *> PAY-STUB-RECORD - one print-ready record per employee per run,
+      *> for the file HR hands or mails to staff.
+       01  PAY-STUB-RECORD.
+           05  PS-WHO              PIC X(20).
+           05  PS-WHERE            PIC X(20).
+           05  PS-JOB              PIC X(20).
+           05  PS-RATE             PIC ZZ9.99.
+           05  PS-HOURS            PIC ZZ9.99.
+           05  PS-GROSS-PAY        PIC ZZZ,ZZ9.99.
+           05  PS-FED-TAX          PIC ZZ,ZZ9.99.
+           05  PS-STATE-TAX        PIC ZZ,ZZ9.99.
+           05  PS-SOC-SEC          PIC ZZ,ZZ9.99.
+           05  PS-HEALTH           PIC ZZ,ZZ9.99.
+           05  PS-NET-PAY          PIC ZZZ,ZZ9.99.
