@@ -0,0 +1,17 @@
+      *> PAYROLL-DETAIL record - one per employee per run, written by
+      *> the batch driver instead of the old per-employee DISPLAY.
+       01  PAYROLL-DETAIL-RECORD.
+           05  PD-WHO              PIC X(20).
+           05  PD-WHERE            PIC X(20).
+           05  PD-JOB              PIC X(20).
+           05  PD-RATE             PIC 9(3)V99.
+           05  PD-HOURS            PIC 9(3).
+           05  PD-REG-HOURS        PIC 9(3)V99.
+           05  PD-OT-HOURS         PIC 9(3)V99.
+           05  PD-SHIFT-DIFF-PCT   PIC 9(3)V99.
+           05  PD-GROSS-PAY        PIC 9(6)V99.
+           05  PD-FED-TAX          PIC 9(5)V99.
+           05  PD-STATE-TAX        PIC 9(5)V99.
+           05  PD-SOC-SEC          PIC 9(5)V99.
+           05  PD-HEALTH           PIC 9(5)V99.
+           05  PD-NET-PAY          PIC 9(6)V99.
