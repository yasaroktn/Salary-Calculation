@@ -0,0 +1,12 @@
+      *> YTD-MASTER record - cumulative quarter-to-date and
+      *> year-to-date earnings, keyed by YTD-WHO. Read, updated with
+      *> this run's GROSS-PAY/NET-PAY and rewritten every run.
+       01  YTD-RECORD.
+           05  YTD-WHO             PIC X(20).
+           05  YTD-CURRENT-YEAR    PIC 9(4).
+           05  YTD-CURRENT-QUARTER PIC 9(1).
+           05  YTD-QTD-GROSS       PIC 9(7)V99.
+           05  YTD-QTD-NET         PIC 9(7)V99.
+           05  YTD-YEAR-GROSS      PIC 9(8)V99.
+           05  YTD-YEAR-NET        PIC 9(8)V99.
+           05  YTD-LAST-RUN-DATE   PIC 9(8).
