@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-REGISTER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-DETAIL-FILE ASSIGN TO "PAYROLL-DETAIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PD-STATUS.
+
+           SELECT REGISTER-REPORT ASSIGN TO "PAYROLL-REGISTER-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-DETAIL-FILE.
+       COPY "payroll-detail.cpy".
+
+       FD  REGISTER-REPORT.
+       01  REPORT-LINE             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PD-STATUS        PIC X(02).
+           88  WS-PD-OK                VALUE "00".
+       01  WS-RPT-STATUS       PIC X(02).
+           88  WS-RPT-OK               VALUE "00".
+
+       01  WS-EOF-SWITCH       PIC X(01)       VALUE "N".
+           88  WS-END-OF-DETAIL                VALUE "Y".
+
+      *> Per-institution subtotals, accumulated as the detail file is
+      *> read. No indexed file support in this runtime, so this is an
+      *> in-memory table rather than an external summary file.
+       01  WS-INST-COUNT-USED  PIC 9(3)        VALUE 0.
+       01  WS-INST-TABLE-FULL  PIC X(01)       VALUE "N".
+       01  WS-INST-TABLE.
+           05  WS-INST-ENTRY OCCURS 50 TIMES INDEXED BY INST-IDX.
+               10  WS-INST-WHERE       PIC X(20).
+               10  WS-INST-EMP-COUNT   PIC 9(5).
+               10  WS-INST-GROSS       PIC 9(9)V99.
+               10  WS-INST-NET         PIC 9(9)V99.
+
+       01  WS-GRAND-EMP-COUNT  PIC 9(6).
+       01  WS-GRAND-GROSS      PIC 9(10)V99.
+       01  WS-GRAND-NET        PIC 9(10)V99.
+
+       01  WS-TITLE-LINE       PIC X(40)       VALUE
+           "PAYROLL REGISTER REPORT".
+       01  WS-COLUMN-HEADINGS  PIC X(66)       VALUE
+           "INSTITUTION           EMP-CNT   GROSS PAY     NET PAY".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-WHERE         PIC X(20).
+           05  FILLER              PIC X(03)   VALUE SPACES.
+           05  WS-DL-COUNT         PIC ZZ,ZZ9.
+           05  FILLER              PIC X(03)   VALUE SPACES.
+           05  WS-DL-GROSS         PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(03)   VALUE SPACES.
+           05  WS-DL-NET           PIC ZZ,ZZZ,ZZ9.99.
+
+       01  WS-TOTAL-LINE.
+           05  WS-TL-LABEL         PIC X(20)   VALUE
+               "GRAND TOTAL".
+           05  FILLER              PIC X(03)   VALUE SPACES.
+           05  WS-TL-COUNT         PIC ZZ,ZZ9.
+           05  FILLER              PIC X(03)   VALUE SPACES.
+           05  WS-TL-GROSS         PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(03)   VALUE SPACES.
+           05  WS-TL-NET           PIC ZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-ACCUMULATE-DETAIL
+               UNTIL WS-END-OF-DETAIL.
+           PERFORM 3000-WRITE-REPORT.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PAYROLL-DETAIL-FILE.
+           IF NOT WS-PD-OK
+               DISPLAY "UNABLE TO OPEN PAYROLL-DETAIL, STATUS "
+                   WS-PD-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REGISTER-REPORT.
+           IF NOT WS-RPT-OK
+               DISPLAY "UNABLE TO OPEN PAYROLL-REGISTER-REPORT, "
+                   "STATUS " WS-RPT-STATUS
+               STOP RUN
+           END-IF.
+           MOVE 0 TO WS-GRAND-EMP-COUNT.
+           MOVE 0 TO WS-GRAND-GROSS.
+           MOVE 0 TO WS-GRAND-NET.
+
+       2000-ACCUMULATE-DETAIL.
+           READ PAYROLL-DETAIL-FILE
+               AT END
+                   SET WS-END-OF-DETAIL TO TRUE
+               NOT AT END
+                   PERFORM 2100-ACCUMULATE-INSTITUTION
+           END-READ.
+
+       2100-ACCUMULATE-INSTITUTION.
+           MOVE "N" TO WS-INST-TABLE-FULL.
+           SET INST-IDX TO 1.
+           SEARCH WS-INST-ENTRY
+               AT END
+                   PERFORM 2110-ADD-NEW-INSTITUTION
+               WHEN WS-INST-WHERE(INST-IDX) = PD-WHERE
+                   PERFORM 2120-ADD-TO-INSTITUTION
+           END-SEARCH.
+           ADD 1          TO WS-GRAND-EMP-COUNT.
+           ADD PD-GROSS-PAY TO WS-GRAND-GROSS.
+           ADD PD-NET-PAY   TO WS-GRAND-NET.
+
+      *> WS-INST-TABLE is sized (OCCURS 50) for the institution count;
+      *> a 51st distinct WHERE cannot be added without indexing past
+      *> the table and corrupting adjacent WORKING-STORAGE, so this is
+      *> a hard skip (logged, not abended) rather than an unchecked
+      *> SET INST-IDX - matching 3410-GL-ADD-NEW-ENTRY in
+      *> salary-calculation.cbl.
+       2110-ADD-NEW-INSTITUTION.
+           IF WS-INST-COUNT-USED >= 50
+               MOVE "Y" TO WS-INST-TABLE-FULL
+               DISPLAY "INSTITUTION TABLE FULL AT 50 ENTRIES - "
+                   "CANNOT ADD " PD-WHERE
+           ELSE
+               ADD 1 TO WS-INST-COUNT-USED
+               SET INST-IDX TO WS-INST-COUNT-USED
+               MOVE PD-WHERE       TO WS-INST-WHERE(INST-IDX)
+               MOVE 1              TO WS-INST-EMP-COUNT(INST-IDX)
+               MOVE PD-GROSS-PAY   TO WS-INST-GROSS(INST-IDX)
+               MOVE PD-NET-PAY     TO WS-INST-NET(INST-IDX)
+           END-IF.
+
+       2120-ADD-TO-INSTITUTION.
+           ADD 1             TO WS-INST-EMP-COUNT(INST-IDX).
+           ADD PD-GROSS-PAY  TO WS-INST-GROSS(INST-IDX).
+           ADD PD-NET-PAY    TO WS-INST-NET(INST-IDX).
+
+       3000-WRITE-REPORT.
+           MOVE WS-TITLE-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-COLUMN-HEADINGS TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING INST-IDX FROM 1 BY 1
+                   UNTIL INST-IDX > WS-INST-COUNT-USED
+               PERFORM 3100-WRITE-INSTITUTION-LINE
+           END-PERFORM.
+           MOVE WS-GRAND-EMP-COUNT TO WS-TL-COUNT.
+           MOVE WS-GRAND-GROSS     TO WS-TL-GROSS.
+           MOVE WS-GRAND-NET       TO WS-TL-NET.
+           MOVE WS-TOTAL-LINE      TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       3100-WRITE-INSTITUTION-LINE.
+           MOVE WS-INST-WHERE(INST-IDX)     TO WS-DL-WHERE.
+           MOVE WS-INST-EMP-COUNT(INST-IDX) TO WS-DL-COUNT.
+           MOVE WS-INST-GROSS(INST-IDX)     TO WS-DL-GROSS.
+           MOVE WS-INST-NET(INST-IDX)       TO WS-DL-NET.
+           MOVE WS-DETAIL-LINE              TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE PAYROLL-DETAIL-FILE.
+           CLOSE REGISTER-REPORT.
