@@ -1,33 +1,1035 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SALARY-CALCULATION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE-MASTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT PAYROLL-DETAIL-FILE ASSIGN TO "PAYROLL-DETAIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PD-STATUS.
+
+           SELECT DEDUCTION-MASTER ASSIGN TO "DEDUCTION-MASTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DED-STATUS.
+
+           SELECT PAY-STUB-FILE ASSIGN TO "PAY-STUB-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PS-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTION-REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+      *> Old/new generation pair - this run reads last run's
+      *> YTD-MASTER-OLD and writes the updated YTD-MASTER-NEW: the
+      *> classic sequential master-file update, since this runtime
+      *> has no indexed REWRITE-in-place support. The operator
+      *> promotes YTD-MASTER-NEW to YTD-MASTER-OLD before the next
+      *> run (the same pattern GDG old/new master handling follows).
+           SELECT YTD-MASTER-OLD ASSIGN TO "YTD-MASTER-OLD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-OLD-STATUS.
+
+           SELECT YTD-MASTER-NEW ASSIGN TO "YTD-MASTER-NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-NEW-STATUS.
+
+      *> Restart checkpoint - rewritten at intervals during the run
+      *> (see WS-CHECKPOINT-INTERVAL) and at normal termination. Read
+      *> once at start-up by 1400-LOAD-CHECKPOINT.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      *> GL posting extract - one summarized debit/credit line per
+      *> institution (WHERE) and pay category, written at termination
+      *> from the in-memory WS-GL-TABLE accumulated as the run goes.
+           SELECT GL-POSTING-FILE ASSIGN TO "GL-POSTING-EXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+      *> Standard rate and shift-differential per JOB/WHERE, loaded
+      *> into WS-JOB-RATE-TABLE at start-up (see 1100-LOAD-JOB-RATE-
+      *> TABLE). Replaces the req-001 hardcoded shift-differential
+      *> table and becomes the primary source for RATE (req 009).
+           SELECT JOB-RATE-MASTER ASSIGN TO "JOB-RATE-TABLE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       COPY "employee-record.cpy".
+
+       FD  PAYROLL-DETAIL-FILE.
+       COPY "payroll-detail.cpy".
+
+       FD  DEDUCTION-MASTER.
+       COPY "deduction-record.cpy".
+
+       FD  PAY-STUB-FILE.
+       COPY "pay-stub-record.cpy".
+
+       FD  EXCEPTION-FILE.
+       COPY "exception-record.cpy".
+
+       FD  YTD-MASTER-OLD.
+       COPY "ytd-record.cpy".
+
+       FD  YTD-MASTER-NEW.
+       COPY "ytd-record.cpy"
+           REPLACING ==YTD-RECORD==          BY ==YTD-NEW-RECORD==
+                     ==YTD-WHO==             BY ==YTDN-WHO==
+                     ==YTD-CURRENT-YEAR==    BY ==YTDN-CURRENT-YEAR==
+                     ==YTD-CURRENT-QUARTER== BY
+                         ==YTDN-CURRENT-QUARTER==
+                     ==YTD-QTD-GROSS==       BY ==YTDN-QTD-GROSS==
+                     ==YTD-QTD-NET==         BY ==YTDN-QTD-NET==
+                     ==YTD-YEAR-GROSS==      BY ==YTDN-YEAR-GROSS==
+                     ==YTD-YEAR-NET==        BY ==YTDN-YEAR-NET==
+                     ==YTD-LAST-RUN-DATE==   BY
+                         ==YTDN-LAST-RUN-DATE==.
+
+       FD  CHECKPOINT-FILE.
+       COPY "checkpoint-record.cpy".
+
+       FD  GL-POSTING-FILE.
+       COPY "gl-posting-record.cpy".
+
+       FD  JOB-RATE-MASTER.
+       COPY "job-rate-record.cpy".
+
        WORKING-STORAGE SECTION.
-       77  WHO         PIC X(20).
-       77  WHERE       PIC X(20).
-       77  JOB         PIC X(20).
-       77  RATE        PIC 9(3).
-       77  HOURS       PIC 9(3).
-       77  GROSS-PAY   PIC 9(5).
+       01  WS-EMP-STATUS       PIC X(02).
+           88  WS-EMP-OK               VALUE "00".
+       01  WS-PD-STATUS        PIC X(02).
+           88  WS-PD-OK                VALUE "00".
+       01  WS-DED-STATUS       PIC X(02).
+           88  WS-DED-OK               VALUE "00".
+       01  WS-PS-STATUS        PIC X(02).
+           88  WS-PS-OK                VALUE "00".
+       01  WS-EXC-STATUS       PIC X(02).
+           88  WS-EXC-OK               VALUE "00".
+       01  WS-YTD-OLD-STATUS   PIC X(02).
+           88  WS-YTD-OLD-OK           VALUE "00".
+       01  WS-YTD-NEW-STATUS   PIC X(02).
+           88  WS-YTD-NEW-OK           VALUE "00".
+       01  WS-CKPT-STATUS      PIC X(02).
+           88  WS-CKPT-OK              VALUE "00".
+       01  WS-GL-STATUS        PIC X(02).
+           88  WS-GL-OK                VALUE "00".
+       01  WS-JR-STATUS        PIC X(02).
+           88  WS-JR-OK                VALUE "00".
+
+       01  WS-EOF-SWITCH       PIC X(01)       VALUE "N".
+           88  WS-END-OF-EMPLOYEES            VALUE "Y".
+
+      *> Per-field validation - each rejected EMPLOYEE-MASTER record
+      *> is logged to EXCEPTION-FILE with a reason code instead of
+      *> being silently skipped or aborting the whole run.
+       01  WS-VALID-SWITCH     PIC X(01)       VALUE "Y".
+           88  WS-RECORD-VALID                 VALUE "Y".
+           88  WS-RECORD-INVALID                VALUE "N".
+       01  WS-REJECT-REASON-CODE  PIC X(04).
+       01  WS-REJECT-REASON-TEXT  PIC X(40).
+
+       01  WS-GROSS-PAY        PIC 9(6)V99.
+
+      *> Overtime split - 1.5x past 8 hours/day, per union contract.
+       01  WS-REG-HOURS        PIC 9(3)V99.
+       01  WS-OT-HOURS         PIC 9(3)V99.
+       01  WS-EFFECTIVE-RATE   PIC 9(5)V99.
+       01  WS-OT-RATE          PIC 9(5)V99.
+       01  WS-REG-PAY          PIC 9(6)V99.
+       01  WS-OT-PAY           PIC 9(6)V99.
+
+      *> Standard rate and shift differential by JOB/WHERE, loaded
+      *> from JOB-RATE-MASTER into memory (no indexed file support in
+      *> this runtime). This is now the primary source for RATE and
+      *> for the shift differential pct (folds in what used to be the
+      *> req-001 hardcoded table). A typed EMP-RATE that disagrees
+      *> with the table is an override: applied, but flagged and
+      *> logged by 2040-LOOKUP-JOB-RATE (deferred to 2045-LOG-RATE-
+      *> OVERRIDE) rather than trusted outright.
+       01  WS-SHIFT-DIFF-PCT   PIC 9(3)V99.
+       01  WS-ACTUAL-RATE      PIC 9(3)V99.
+
+      *> Set by 2040-LOOKUP-JOB-RATE and consumed by 2050-VALIDATE-
+      *> EMPLOYEE (distinguishes "no JOB/WHERE entry" from "rate is
+      *> zero" so the exception report points at the real problem)
+      *> and by 2000-PROCESS-EMPLOYEES (defers the W001 override log
+      *> until the record is known to survive validation, so a
+      *> record rejected for an unrelated reason doesn't also pick up
+      *> a misleading "rate override" exception line).
+       01  WS-JOB-RATE-FOUND       PIC X(01)   VALUE "N".
+           88  WS-JR-FOUND                     VALUE "Y".
+       01  WS-RATE-OVERRIDE-PENDING PIC X(01)  VALUE "N".
+           88  WS-OVERRIDE-PENDING              VALUE "Y".
+
+      *> WS-JR-BEST-IDX is the best (latest-effective, not-yet-future)
+      *> match found by 2040-LOOKUP-JOB-RATE's scan of WS-JR-ENTRY for
+      *> this JOB/WHERE - 0 means none found. JOB-RATE-MASTER can carry
+      *> more than one dated row per JOB/WHERE (a rate change takes
+      *> effect on a future run without deleting history), so lookup is
+      *> a manual scan rather than a single-match SEARCH.
+       01  WS-JR-BEST-IDX      PIC 9(4)        VALUE 0.
+       01  WS-JOB-RATE-COUNT   PIC 9(4)        VALUE 0.
+       01  WS-JOB-RATE-TABLE.
+           05  WS-JR-ENTRY OCCURS 500 TIMES INDEXED BY JR-IDX.
+               10  WS-JR-JOB           PIC X(20).
+               10  WS-JR-WHERE         PIC X(20).
+               10  WS-JR-STD-RATE      PIC 9(3)V99.
+               10  WS-JR-SHIFT-PCT     PIC 9(3)V99.
+               10  WS-JR-EFF-DATE      PIC 9(8).
+
+      *> Per-employee withholding elections, loaded from
+      *> DEDUCTION-MASTER into memory (no indexed file support in
+      *> this runtime - see notes in IMPLEMENTATION_STATUS.md).
+      *> Employees with no DEDUCTION-MASTER record get the default
+      *> withholding elections below.
+       01  WS-DEDUCTION-COUNT  PIC 9(4)        VALUE 0.
+       01  WS-DEDUCTION-TABLE.
+           05  WS-DED-ENTRY OCCURS 2000 TIMES INDEXED BY DED-IDX.
+               10  WS-DED-WHO          PIC X(20).
+               10  WS-DED-FED-PCT      PIC 9(2)V99.
+               10  WS-DED-STATE-PCT    PIC 9(2)V99.
+               10  WS-DED-SS-PCT       PIC 9(2)V99.
+               10  WS-DED-HEALTH-AMT   PIC 9(4)V99.
+
+       01  WS-DEFAULT-FED-PCT      PIC 9(2)V99 VALUE 10.00.
+       01  WS-DEFAULT-STATE-PCT    PIC 9(2)V99 VALUE 3.00.
+       01  WS-DEFAULT-SS-PCT       PIC 9(2)V99 VALUE 6.20.
+       01  WS-DEFAULT-HEALTH-AMT   PIC 9(4)V99 VALUE 50.00.
+
+       01  WS-FED-TAX-PCT      PIC 9(2)V99.
+       01  WS-STATE-TAX-PCT    PIC 9(2)V99.
+       01  WS-SS-PCT           PIC 9(2)V99.
+       01  WS-HEALTH-AMT       PIC 9(4)V99.
+
+       01  WS-FED-TAX          PIC 9(5)V99.
+       01  WS-STATE-TAX        PIC 9(5)V99.
+       01  WS-SOC-SEC          PIC 9(5)V99.
+       01  WS-NET-PAY          PIC 9(6)V99.
+
+      *> Signed intermediate for the net-pay subtraction - WS-NET-PAY
+      *> itself is unsigned, so a gross-minus-deductions result that
+      *> goes negative (deductions exceeding gross) must be tested
+      *> and clamped here, before it is moved into the unsigned field,
+      *> not after (an unsigned receiver stores the magnitude of a
+      *> negative result, which "IF WS-NET-PAY < 0" can never catch).
+       01  WS-NET-PAY-CALC     PIC S9(7)V99.
+
+      *> Working fields for proportionally scaling all four deduction
+      *> categories down to fit WS-GROSS-PAY when they would otherwise
+      *> exceed it, so GL's GROSS PAY debit still equals the sum of
+      *> its withholding and NET PAY credits (see
+      *> 3200-CALCULATE-NET-PAY). WS-HEALTH-ADJ is signed so the
+      *> remainder-after-scaling computation can be checked for
+      *> negative before it is moved into the unsigned WS-HEALTH-AMT.
+       01  WS-TOTAL-DEDUCT     PIC 9(7)V99.
+       01  WS-HEALTH-ADJ       PIC S9(5)V99.
+
+      *> WHO/WHERE key for whichever record is currently feeding
+      *> 3300-UPDATE-YTD / 3400-ACCUMULATE-GL-POSTING - the employee
+      *> just processed on the live path, or a prior run's already-
+      *> committed PAYROLL-DETAIL-RECORD being replayed after a
+      *> checkpoint restart (see 1460-REPLAY-PRIOR-OUTPUT).
+       01  WS-ACC-WHO          PIC X(20).
+       01  WS-ACC-WHERE        PIC X(20).
+
+      *> Run date, broken out so the quarter can be derived from the
+      *> month - drives the YTD/QTD rollover logic below.
+       01  WS-RUN-DATE         PIC 9(8).
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           05  WS-RUN-YEAR     PIC 9(4).
+           05  WS-RUN-MONTH    PIC 9(2).
+           05  WS-RUN-DAY      PIC 9(2).
+       01  WS-RUN-QUARTER      PIC 9(1).
+
+      *> Year-to-date / quarter-to-date earnings, loaded from
+      *> YTD-MASTER-OLD, updated in memory, and rewritten in full to
+      *> YTD-MASTER-NEW at end of run (see the old/new master note
+      *> above FD YTD-MASTER-OLD).
+       01  WS-YTD-COUNT        PIC 9(4)        VALUE 0.
+       01  WS-YTD-TABLE-FULL   PIC X(01)       VALUE "N".
+       01  WS-YTD-TABLE.
+           05  WS-YTD-ENTRY OCCURS 2000 TIMES INDEXED BY YTD-IDX.
+               10  WS-Y-WHO            PIC X(20).
+               10  WS-Y-YEAR           PIC 9(4).
+               10  WS-Y-QUARTER        PIC 9(1).
+               10  WS-Y-QTD-GROSS      PIC 9(7)V99.
+               10  WS-Y-QTD-NET        PIC 9(7)V99.
+               10  WS-Y-YEAR-GROSS     PIC 9(8)V99.
+               10  WS-Y-YEAR-NET       PIC 9(8)V99.
+               10  WS-Y-LAST-RUN-DATE  PIC 9(8).
+
+      *> Checkpoint/restart - a run that dies partway through is
+      *> restarted by re-running the job: this program reads its own
+      *> last checkpoint, skips the EMPLOYEE-MASTER records already
+      *> processed (by count, not by key match, since EMPLOYEE-MASTER
+      *> is not guaranteed to be in key sequence), and resumes the run
+      *> totals and checkpoint interval counter from where they left
+      *> off. CKPT-LAST-KEY is carried for the operator's own
+      *> diagnostic reference, not used to drive the skip.
+      *>
+      *> WS-SKIP-COUNT/WS-RAW-READS-PROCESSED count EVERY EMPLOYEE-
+      *> MASTER read (valid or rejected); WS-RECORDS-PROCESSED counts
+      *> only the valid ones. The two diverge whenever a record ahead
+      *> of the checkpoint was rejected, so they cannot share a
+      *> counter: WS-SKIP-COUNT drives how many raw EMPLOYEE-MASTER
+      *> reads 2000-PROCESS-EMPLOYEES skips on restart, while
+      *> WS-RECORDS-PROCESSED drives how many already-committed
+      *> PAYROLL-DETAIL-FILE records 1460-REPLAY-PRIOR-OUTPUT reads
+      *> back (that file holds one record per valid employee, not per
+      *> raw read). Conflating them made a restart replay an already-
+      *> written valid record AND reprocess it live a second time.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(4)   VALUE 25.
+       01  WS-SKIP-COUNT           PIC 9(6)   VALUE 0.
+       01  WS-RAW-READS-PROCESSED  PIC 9(6)   VALUE 0.
+       01  WS-RECORDS-PROCESSED    PIC 9(6)   VALUE 0.
+       01  WS-RUN-TOTAL-GROSS      PIC 9(9)V99 VALUE 0.
+       01  WS-RUN-TOTAL-NET        PIC 9(9)V99 VALUE 0.
+       01  WS-LAST-PROCESSED-WHO   PIC X(20)  VALUE SPACES.
+       01  WS-CKPT-NEW-STATUS      PIC X(01).
+
+      *> GL posting extract - per-institution (WHERE) accumulators for
+      *> each pay category, summarized into debit/credit lines at
+      *> termination instead of posting the general ledger one
+      *> employee at a time. GROSS PAY is the debit (payroll expense);
+      *> the withholdings and NET PAY are the offsetting credits
+      *> (liabilities and wages payable), so debits equal credits per
+      *> institution. 3200-CALCULATE-NET-PAY keeps this true even when
+      *> deductions exceed gross pay, by scaling FED-TAX/STATE-TAX/
+      *> SOC-SEC/HEALTH down proportionally (TRUNCATED, with HEALTH
+      *> absorbing the remainder) so the four categories always foot
+      *> exactly to GROSS PAY with NET PAY clamped to 0 - no residual
+      *> imbalance, regardless of how large the shortfall is.
+       01  WS-GL-COUNT-USED   PIC 9(3)        VALUE 0.
+       01  WS-GL-TABLE-FULL   PIC X(01)       VALUE "N".
+       01  WS-GL-TABLE.
+           05  WS-GL-ENTRY OCCURS 50 TIMES INDEXED BY GL-IDX.
+               10  WS-GL-WHERE         PIC X(20).
+               10  WS-GL-GROSS         PIC 9(9)V99.
+               10  WS-GL-FED-TAX       PIC 9(9)V99.
+               10  WS-GL-STATE-TAX     PIC 9(9)V99.
+               10  WS-GL-SOC-SEC       PIC 9(9)V99.
+               10  WS-GL-HEALTH        PIC 9(9)V99.
+               10  WS-GL-NET           PIC 9(9)V99.
 
        PROCEDURE DIVISION.
-       DISPLAY   "Enter your name : ".
-       ACCEPT    WHO.
-       DISPLAY   "Institution you work : ".
-       ACCEPT    WHERE.
-       DISPLAY   "What is your job : ".
-       ACCEPT    JOB.
-       DISPLAY   "How much is your hourly rate : ".
-       ACCEPT    RATE.
-       DISPLAY   "how many hours a day do you work : ".
-       ACCEPT    HOURS.
-       COMPUTE   GROSS-PAY = HOURS * RATE * 30.
-       IF HOURS > 24 
-           DISPLAY  "You entered wrong information."
-           GOBACK
-       END-IF.
-       DISPLAY   "Hello " WHO
-       DISPLAY   "You work at " WHERE "as a " JOB.
-       DISPLAY   "You earn " RATE " per hour for this job, and you work".
-       DISPLAY   HOURS " hours per day. In the case, according to".
-       DISPLAY   "my calculations, your montly income is " GROSS-PAY.
-       STOP RUN.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-EMPLOYEES
+               UNTIL WS-END-OF-EMPLOYEES.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF NOT WS-EMP-OK
+               DISPLAY "UNABLE TO OPEN EMPLOYEE-MASTER, STATUS "
+                   WS-EMP-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 1100-LOAD-JOB-RATE-TABLE.
+           PERFORM 1200-LOAD-DEDUCTION-TABLE.
+           PERFORM 1300-LOAD-YTD-TABLE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           COMPUTE WS-RUN-QUARTER = ((WS-RUN-MONTH - 1) / 3) + 1.
+      *> Checkpoint must load (and set WS-SKIP-COUNT) before the
+      *> per-record output files are opened, since a restart opens
+      *> those in EXTEND rather than OUTPUT mode (1450).
+           PERFORM 1400-LOAD-CHECKPOINT.
+           PERFORM 1450-OPEN-DETAIL-OUTPUT-FILES.
+           OPEN OUTPUT YTD-MASTER-NEW.
+           IF NOT WS-YTD-NEW-OK
+               DISPLAY "UNABLE TO OPEN YTD-MASTER-NEW, STATUS "
+                   WS-YTD-NEW-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT GL-POSTING-FILE.
+           IF NOT WS-GL-OK
+               DISPLAY "UNABLE TO OPEN GL-POSTING-EXTRACT, STATUS "
+                   WS-GL-STATUS
+               STOP RUN
+           END-IF.
+
+       1100-LOAD-JOB-RATE-TABLE.
+           OPEN INPUT JOB-RATE-MASTER.
+           IF WS-JR-OK
+               PERFORM UNTIL WS-JR-STATUS = "10"
+                   READ JOB-RATE-MASTER
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-JOB-RATE-COUNT >= 500
+                               DISPLAY "JOB-RATE-TABLE FULL AT 500 "
+                                   "ENTRIES - IGNORING " JR-JOB
+                                   "/" JR-WHERE
+                           ELSE
+                               ADD 1 TO WS-JOB-RATE-COUNT
+                               SET JR-IDX TO WS-JOB-RATE-COUNT
+                               MOVE JR-JOB
+                                   TO WS-JR-JOB(JR-IDX)
+                               MOVE JR-WHERE
+                                   TO WS-JR-WHERE(JR-IDX)
+                               MOVE JR-STD-RATE
+                                   TO WS-JR-STD-RATE(JR-IDX)
+                               MOVE JR-SHIFT-DIFF-PCT
+                                   TO WS-JR-SHIFT-PCT(JR-IDX)
+                               MOVE JR-EFFECTIVE-DATE
+                                   TO WS-JR-EFF-DATE(JR-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JOB-RATE-MASTER
+           END-IF.
+
+      *> A row whose statutory percentages alone already exceed 100%
+      *> is bad data (not just a large-but-legal withholding), so it
+      *> is rejected outright rather than loaded - the employee falls
+      *> back to the default elections (3210-LOOKUP-DEDUCTIONS) the
+      *> same way an employee with no DEDUCTION-MASTER row at all
+      *> does, instead of silently posting an impossible withholding.
+       1200-LOAD-DEDUCTION-TABLE.
+           OPEN INPUT DEDUCTION-MASTER.
+           IF WS-DED-OK
+               PERFORM UNTIL WS-DED-STATUS = "10"
+                   READ DEDUCTION-MASTER
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF DED-FED-TAX-PCT + DED-STATE-TAX-PCT
+                                   + DED-SOC-SEC-PCT > 100
+                               DISPLAY "DEDUCTION-MASTER ROW FOR "
+                                   DED-WHO " HAS STATUTORY PERCENTAGES "
+                                   "OVER 100% - USING DEFAULT ELECTIONS"
+                           ELSE
+                           IF WS-DEDUCTION-COUNT >= 2000
+                               DISPLAY "DEDUCTION-TABLE FULL AT 2000 "
+                                   "ENTRIES - IGNORING " DED-WHO
+                           ELSE
+                               ADD 1 TO WS-DEDUCTION-COUNT
+                               SET DED-IDX TO WS-DEDUCTION-COUNT
+                               MOVE DED-WHO
+                                   TO WS-DED-WHO(DED-IDX)
+                               MOVE DED-FED-TAX-PCT
+                                   TO WS-DED-FED-PCT(DED-IDX)
+                               MOVE DED-STATE-TAX-PCT
+                                   TO WS-DED-STATE-PCT(DED-IDX)
+                               MOVE DED-SOC-SEC-PCT
+                                   TO WS-DED-SS-PCT(DED-IDX)
+                               MOVE DED-HEALTH-AMT
+                                   TO WS-DED-HEALTH-AMT(DED-IDX)
+                           END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEDUCTION-MASTER
+           END-IF.
+
+       1300-LOAD-YTD-TABLE.
+           OPEN INPUT YTD-MASTER-OLD.
+           IF WS-YTD-OLD-OK
+               PERFORM UNTIL WS-YTD-OLD-STATUS = "10"
+                   READ YTD-MASTER-OLD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-YTD-COUNT >= 2000
+                               DISPLAY "YTD-TABLE FULL AT 2000 "
+                                   "ENTRIES - IGNORING " YTD-WHO
+                           ELSE
+                               ADD 1 TO WS-YTD-COUNT
+                               SET YTD-IDX TO WS-YTD-COUNT
+                               MOVE YTD-WHO
+                                   TO WS-Y-WHO(YTD-IDX)
+                               MOVE YTD-CURRENT-YEAR
+                                   TO WS-Y-YEAR(YTD-IDX)
+                               MOVE YTD-CURRENT-QUARTER
+                                   TO WS-Y-QUARTER(YTD-IDX)
+                               MOVE YTD-QTD-GROSS
+                                   TO WS-Y-QTD-GROSS(YTD-IDX)
+                               MOVE YTD-QTD-NET
+                                   TO WS-Y-QTD-NET(YTD-IDX)
+                               MOVE YTD-YEAR-GROSS
+                                   TO WS-Y-YEAR-GROSS(YTD-IDX)
+                               MOVE YTD-YEAR-NET
+                                   TO WS-Y-YEAR-NET(YTD-IDX)
+                               MOVE YTD-LAST-RUN-DATE
+                                   TO WS-Y-LAST-RUN-DATE(YTD-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-MASTER-OLD
+           END-IF.
+
+      *> If the prior run left an in-progress checkpoint, resume from
+      *> it: skip the already-processed records (counting them off
+      *> rather than reprocessing and repaying them) and carry forward
+      *> the run totals and processed count so the checkpoint interval
+      *> and final totals stay correct across the restart.
+       1400-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-IN-PROGRESS
+                           MOVE CKPT-RAW-READS-PROCESSED
+                               TO WS-SKIP-COUNT
+                           MOVE CKPT-RAW-READS-PROCESSED
+                               TO WS-RAW-READS-PROCESSED
+                           MOVE CKPT-RECORDS-PROCESSED
+                               TO WS-RECORDS-PROCESSED
+                           MOVE CKPT-RUN-TOTAL-GROSS
+                               TO WS-RUN-TOTAL-GROSS
+                           MOVE CKPT-RUN-TOTAL-NET
+                               TO WS-RUN-TOTAL-NET
+                           MOVE CKPT-LAST-KEY
+                               TO WS-LAST-PROCESSED-WHO
+                           DISPLAY "RESUMING FROM CHECKPOINT AFTER "
+                               CKPT-RECORDS-PROCESSED
+                               " RECORDS, LAST KEY " CKPT-LAST-KEY
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> A fresh run starts PAYROLL-DETAIL-FILE/PAY-STUB-FILE/
+      *> EXCEPTION-FILE clean (OUTPUT). A restart must not - those
+      *> three already hold the already-processed employees' output
+      *> from the run that died, and 2000-PROCESS-EMPLOYEES skips
+      *> those same employees this time around, so OUTPUT would
+      *> truncate their records with nothing rewritten in their
+      *> place. Replay what PAYROLL-DETAIL-FILE already committed
+      *> into WS-YTD-TABLE/WS-GL-TABLE (1460), then reopen all three
+      *> in EXTEND mode so the rest of the run appends to them.
+       1450-OPEN-DETAIL-OUTPUT-FILES.
+           IF WS-SKIP-COUNT > 0
+               PERFORM 1460-REPLAY-PRIOR-OUTPUT
+           ELSE
+               OPEN OUTPUT PAYROLL-DETAIL-FILE
+               IF NOT WS-PD-OK
+                   DISPLAY "UNABLE TO OPEN PAYROLL-DETAIL, STATUS "
+                       WS-PD-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT PAY-STUB-FILE
+               IF NOT WS-PS-OK
+                   DISPLAY "UNABLE TO OPEN PAY-STUB-FILE, STATUS "
+                       WS-PS-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT EXCEPTION-FILE
+               IF NOT WS-EXC-OK
+                   DISPLAY "UNABLE TO OPEN EXCEPTION-REPORT, STATUS "
+                       WS-EXC-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+      *> Reads back the WS-RECORDS-PROCESSED records PAYROLL-DETAIL-
+      *> FILE already holds from the run that died (one per valid
+      *> employee, NOT one per raw EMPLOYEE-MASTER read - WS-SKIP-
+      *> COUNT counts rejected records too, which never reached
+      *> PAYROLL-DETAIL-FILE), and feeds each one's already-computed
+      *> amounts into 3300-UPDATE-YTD and 3400-ACCUMULATE-GL-POSTING
+      *> exactly as if it had just been processed - without
+      *> recomputing GROSS-PAY/NET-PAY, just re-deriving the YTD/GL
+      *> contribution from what that run already committed to disk.
+      *> WS-RUN-TOTAL-GROSS/NET for these records already came from
+      *> CHECKPOINT-RECORD (1400).
+       1460-REPLAY-PRIOR-OUTPUT.
+           OPEN INPUT PAYROLL-DETAIL-FILE.
+           IF WS-PD-OK
+               PERFORM WS-RECORDS-PROCESSED TIMES
+                   READ PAYROLL-DETAIL-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE PD-WHO         TO WS-ACC-WHO
+                           MOVE PD-WHERE       TO WS-ACC-WHERE
+                           MOVE PD-GROSS-PAY   TO WS-GROSS-PAY
+                           MOVE PD-FED-TAX     TO WS-FED-TAX
+                           MOVE PD-STATE-TAX   TO WS-STATE-TAX
+                           MOVE PD-SOC-SEC     TO WS-SOC-SEC
+                           MOVE PD-HEALTH      TO WS-HEALTH-AMT
+                           MOVE PD-NET-PAY     TO WS-NET-PAY
+                           PERFORM 3300-UPDATE-YTD
+                           PERFORM 3400-ACCUMULATE-GL-POSTING
+                   END-READ
+               END-PERFORM
+               CLOSE PAYROLL-DETAIL-FILE
+           END-IF.
+           OPEN EXTEND PAYROLL-DETAIL-FILE.
+           IF NOT WS-PD-OK
+               DISPLAY "UNABLE TO REOPEN PAYROLL-DETAIL, STATUS "
+                   WS-PD-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND PAY-STUB-FILE.
+           IF NOT WS-PS-OK
+               DISPLAY "UNABLE TO REOPEN PAY-STUB-FILE, STATUS "
+                   WS-PS-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF NOT WS-EXC-OK
+               DISPLAY "UNABLE TO REOPEN EXCEPTION-REPORT, STATUS "
+                   WS-EXC-STATUS
+               STOP RUN
+           END-IF.
+
+       2000-PROCESS-EMPLOYEES.
+           READ EMPLOYEE-MASTER
+               AT END
+                   SET WS-END-OF-EMPLOYEES TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RAW-READS-PROCESSED
+                   IF WS-SKIP-COUNT > 0
+                       SUBTRACT 1 FROM WS-SKIP-COUNT
+                   ELSE
+                       PERFORM 2040-LOOKUP-JOB-RATE
+                       PERFORM 2050-VALIDATE-EMPLOYEE
+                       IF WS-RECORD-VALID
+                           IF WS-OVERRIDE-PENDING
+                               PERFORM 2045-LOG-RATE-OVERRIDE
+                           END-IF
+                           PERFORM 3000-CALCULATE-GROSS-PAY
+                           PERFORM 3200-CALCULATE-NET-PAY
+                           MOVE EMP-WHO   TO WS-ACC-WHO
+                           MOVE EMP-WHERE TO WS-ACC-WHERE
+                           PERFORM 3300-UPDATE-YTD
+                           PERFORM 3400-ACCUMULATE-GL-POSTING
+                           PERFORM 4000-WRITE-PAYROLL-DETAIL
+                           PERFORM 4100-WRITE-PAY-STUB
+                           MOVE EMP-WHO TO WS-LAST-PROCESSED-WHO
+                           ADD 1 TO WS-RECORDS-PROCESSED
+                           ADD WS-GROSS-PAY TO WS-RUN-TOTAL-GROSS
+                           ADD WS-NET-PAY   TO WS-RUN-TOTAL-NET
+                           IF FUNCTION MOD(WS-RECORDS-PROCESSED,
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               MOVE "I" TO WS-CKPT-NEW-STATUS
+                               PERFORM 8000-WRITE-CHECKPOINT
+                           END-IF
+                       ELSE
+                           PERFORM 4200-WRITE-EXCEPTION
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *> Looks up the standard rate and shift differential for this
+      *> JOB/WHERE in WS-JOB-RATE-TABLE, honoring JR-EFFECTIVE-DATE:
+      *> JOB-RATE-MASTER can carry more than one dated row per
+      *> JOB/WHERE (a rate change loaded ahead of when it takes
+      *> effect), so this is a manual scan for the latest entry that
+      *> is effective as of WS-RUN-DATE rather than a first-match
+      *> SEARCH. A typed EMP-RATE that disagrees with an EXISTING
+      *> table row is a soft override on a legitimate JOB/WHERE: it is
+      *> still applied, but flagged here and only logged to
+      *> EXCEPTION-FILE (2045-LOG-RATE-OVERRIDE) once
+      *> 2050-VALIDATE-EMPLOYEE confirms the record isn't being
+      *> rejected outright for an unrelated reason (req 009). A
+      *> JOB/WHERE with NO effective table row at all is not a
+      *> legitimate pair to override onto - leaving WS-ACTUAL-RATE at
+      *> 0 here regardless of any typed EMP-RATE forces 2050 to reject
+      *> it (E006), per req 005's requirement that an unrecognized
+      *> JOB/WHERE not sail through uncaught. WS-JOB-RATE-FOUND tells
+      *> 2050 whether a zero WS-ACTUAL-RATE means "no effective
+      *> JOB/WHERE entry" or just "rate is zero", so the exception
+      *> report gives the right reason.
+       2040-LOOKUP-JOB-RATE.
+           MOVE 0 TO WS-ACTUAL-RATE.
+           MOVE 0 TO WS-SHIFT-DIFF-PCT.
+           MOVE "N" TO WS-JOB-RATE-FOUND.
+           MOVE "N" TO WS-RATE-OVERRIDE-PENDING.
+           MOVE 0 TO WS-JR-BEST-IDX.
+           PERFORM VARYING JR-IDX FROM 1 BY 1
+                   UNTIL JR-IDX > WS-JOB-RATE-COUNT
+               IF WS-JR-JOB(JR-IDX) = EMP-JOB
+                       AND WS-JR-WHERE(JR-IDX) = EMP-WHERE
+                       AND WS-JR-EFF-DATE(JR-IDX) <= WS-RUN-DATE
+                   IF WS-JR-BEST-IDX = 0
+                           OR WS-JR-EFF-DATE(JR-IDX)
+                               > WS-JR-EFF-DATE(WS-JR-BEST-IDX)
+                       MOVE JR-IDX TO WS-JR-BEST-IDX
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-JR-BEST-IDX NOT = 0
+               MOVE "Y" TO WS-JOB-RATE-FOUND
+               MOVE WS-JR-STD-RATE(WS-JR-BEST-IDX)  TO WS-ACTUAL-RATE
+               MOVE WS-JR-SHIFT-PCT(WS-JR-BEST-IDX)
+                   TO WS-SHIFT-DIFF-PCT
+               IF EMP-RATE NOT = 0
+                       AND EMP-RATE NOT = WS-JR-STD-RATE(WS-JR-BEST-IDX)
+                   MOVE EMP-RATE TO WS-ACTUAL-RATE
+                   MOVE "W001" TO WS-REJECT-REASON-CODE
+                   MOVE "TYPED RATE OVERRIDES JOB-RATE-TABLE"
+                       TO WS-REJECT-REASON-TEXT
+                   MOVE "Y" TO WS-RATE-OVERRIDE-PENDING
+               END-IF
+           END-IF.
+
+       2045-LOG-RATE-OVERRIDE.
+           MOVE EMP-WHO                TO EXC-WHO.
+           MOVE EMP-WHERE              TO EXC-WHERE.
+           MOVE EMP-JOB                TO EXC-JOB.
+           MOVE WS-REJECT-REASON-CODE  TO EXC-REASON-CODE.
+           MOVE WS-REJECT-REASON-TEXT  TO EXC-REASON-TEXT.
+           MOVE "ACCEPTED"             TO EXC-DISPOSITION.
+           WRITE EXCEPTION-RECORD.
+
+       2050-VALIDATE-EMPLOYEE.
+           SET WS-RECORD-VALID TO TRUE.
+           IF EMP-WHO = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "E001" TO WS-REJECT-REASON-CODE
+               MOVE "EMPLOYEE NAME (WHO) IS BLANK"
+                   TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF EMP-WHERE = SPACES
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "E002" TO WS-REJECT-REASON-CODE
+                   MOVE "INSTITUTION (WHERE) IS BLANK"
+                       TO WS-REJECT-REASON-TEXT
+               ELSE
+                   IF EMP-JOB = SPACES
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE "E003" TO WS-REJECT-REASON-CODE
+                       MOVE "JOB IS BLANK"
+                           TO WS-REJECT-REASON-TEXT
+                   ELSE
+                       IF WS-ACTUAL-RATE = 0
+                           SET WS-RECORD-INVALID TO TRUE
+                           IF WS-JR-FOUND
+                               MOVE "E004" TO WS-REJECT-REASON-CODE
+                               MOVE
+                                 "RATE IS ZERO - NO TABLE OR TYPED RATE"
+                                   TO WS-REJECT-REASON-TEXT
+                           ELSE
+                               MOVE "E006" TO WS-REJECT-REASON-CODE
+                               MOVE
+                                 "JOB/WHERE NOT IN RATE TABLE, NO RATE"
+                                   TO WS-REJECT-REASON-TEXT
+                           END-IF
+                       ELSE
+                           IF EMP-HOURS = 0 OR EMP-HOURS > 24
+                               SET WS-RECORD-INVALID TO TRUE
+                               MOVE "E005" TO WS-REJECT-REASON-CODE
+                               MOVE
+                                 "HOURS OUT OF RANGE (MUST BE 1-24)"
+                                   TO WS-REJECT-REASON-TEXT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-CALCULATE-GROSS-PAY.
+           IF EMP-HOURS > 8
+               MOVE 8 TO WS-REG-HOURS
+               COMPUTE WS-OT-HOURS = EMP-HOURS - 8
+           ELSE
+               MOVE EMP-HOURS TO WS-REG-HOURS
+               MOVE 0 TO WS-OT-HOURS
+           END-IF.
+           COMPUTE WS-EFFECTIVE-RATE ROUNDED =
+               WS-ACTUAL-RATE + (WS-ACTUAL-RATE * WS-SHIFT-DIFF-PCT
+                   / 100).
+           COMPUTE WS-OT-RATE ROUNDED = WS-EFFECTIVE-RATE * 1.5.
+           COMPUTE WS-REG-PAY ROUNDED =
+               WS-REG-HOURS * WS-EFFECTIVE-RATE * 30.
+           COMPUTE WS-OT-PAY ROUNDED =
+               WS-OT-HOURS * WS-OT-RATE * 30.
+           COMPUTE WS-GROSS-PAY ROUNDED = WS-REG-PAY + WS-OT-PAY.
+
+       3200-CALCULATE-NET-PAY.
+           PERFORM 3210-LOOKUP-DEDUCTIONS.
+           COMPUTE WS-FED-TAX ROUNDED =
+               WS-GROSS-PAY * WS-FED-TAX-PCT / 100.
+           COMPUTE WS-STATE-TAX ROUNDED =
+               WS-GROSS-PAY * WS-STATE-TAX-PCT / 100.
+           COMPUTE WS-SOC-SEC ROUNDED =
+               WS-GROSS-PAY * WS-SS-PCT / 100.
+           COMPUTE WS-NET-PAY-CALC ROUNDED =
+               WS-GROSS-PAY - WS-FED-TAX - WS-STATE-TAX
+                   - WS-SOC-SEC - WS-HEALTH-AMT.
+      *> Deductions exceeding gross pay would otherwise leave GROSS
+      *> PAY's GL debit short of the FED/STATE/SOC-SEC/HEALTH/NET
+      *> credits (NET PAY clamped to 0 but the withholdings still
+      *> totaling more than gross) - absorb the shortfall by scaling
+      *> ALL FOUR deduction categories down proportionally so they sum
+      *> to exactly WS-GROSS-PAY (see the note above FD GL-POSTING-
+      *> FILE), rather than reducing only the health premium, which
+      *> left a residual imbalance whenever the statutory taxes alone
+      *> already exceeded gross. FED-TAX/STATE-TAX/SOC-SEC are scaled
+      *> TRUNCATED (not ROUNDED) so their sum cannot round up past
+      *> WS-GROSS-PAY; HEALTH then absorbs whatever is left, so the
+      *> four categories always foot to WS-GROSS-PAY exactly with no
+      *> rounding residue.
+           IF WS-NET-PAY-CALC < 0
+               MOVE 0 TO WS-NET-PAY
+               COMPUTE WS-TOTAL-DEDUCT =
+                   WS-FED-TAX + WS-STATE-TAX + WS-SOC-SEC
+                       + WS-HEALTH-AMT
+               COMPUTE WS-FED-TAX =
+                   WS-FED-TAX * WS-GROSS-PAY / WS-TOTAL-DEDUCT
+               COMPUTE WS-STATE-TAX =
+                   WS-STATE-TAX * WS-GROSS-PAY / WS-TOTAL-DEDUCT
+               COMPUTE WS-SOC-SEC =
+                   WS-SOC-SEC * WS-GROSS-PAY / WS-TOTAL-DEDUCT
+               COMPUTE WS-HEALTH-ADJ =
+                   WS-GROSS-PAY - WS-FED-TAX - WS-STATE-TAX
+                       - WS-SOC-SEC
+               IF WS-HEALTH-ADJ < 0
+                   MOVE 0 TO WS-HEALTH-AMT
+               ELSE
+                   MOVE WS-HEALTH-ADJ TO WS-HEALTH-AMT
+               END-IF
+           ELSE
+               MOVE WS-NET-PAY-CALC TO WS-NET-PAY
+           END-IF.
+
+       3210-LOOKUP-DEDUCTIONS.
+           MOVE WS-DEFAULT-FED-PCT    TO WS-FED-TAX-PCT.
+           MOVE WS-DEFAULT-STATE-PCT  TO WS-STATE-TAX-PCT.
+           MOVE WS-DEFAULT-SS-PCT     TO WS-SS-PCT.
+           MOVE WS-DEFAULT-HEALTH-AMT TO WS-HEALTH-AMT.
+           IF WS-DEDUCTION-COUNT > 0
+               SET DED-IDX TO 1
+               SEARCH WS-DED-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-DED-WHO(DED-IDX) = EMP-WHO
+                       MOVE WS-DED-FED-PCT(DED-IDX)
+                           TO WS-FED-TAX-PCT
+                       MOVE WS-DED-STATE-PCT(DED-IDX)
+                           TO WS-STATE-TAX-PCT
+                       MOVE WS-DED-SS-PCT(DED-IDX)
+                           TO WS-SS-PCT
+                       MOVE WS-DED-HEALTH-AMT(DED-IDX)
+                           TO WS-HEALTH-AMT
+               END-SEARCH
+           END-IF.
+
+       3300-UPDATE-YTD.
+           MOVE "N" TO WS-YTD-TABLE-FULL.
+           SET YTD-IDX TO 1.
+           SEARCH WS-YTD-ENTRY
+               AT END
+                   PERFORM 3310-ADD-NEW-YTD-ENTRY
+               WHEN WS-Y-WHO(YTD-IDX) = WS-ACC-WHO
+                   PERFORM 3320-ROLL-FORWARD-YTD-ENTRY
+           END-SEARCH.
+           IF WS-YTD-TABLE-FULL = "N"
+               ADD WS-GROSS-PAY TO WS-Y-QTD-GROSS(YTD-IDX)
+               ADD WS-NET-PAY   TO WS-Y-QTD-NET(YTD-IDX)
+               ADD WS-GROSS-PAY TO WS-Y-YEAR-GROSS(YTD-IDX)
+               ADD WS-NET-PAY   TO WS-Y-YEAR-NET(YTD-IDX)
+               MOVE WS-RUN-DATE TO WS-Y-LAST-RUN-DATE(YTD-IDX)
+           END-IF.
+
+      *> WS-YTD-TABLE is sized (OCCURS 2000) for the whole headcount;
+      *> an employee beyond that count cannot be added without
+      *> indexing past the table and corrupting adjacent
+      *> WORKING-STORAGE, so this is a hard skip (logged, not
+      *> abended) rather than an unchecked SET YTD-IDX.
+       3310-ADD-NEW-YTD-ENTRY.
+           IF WS-YTD-COUNT >= 2000
+               MOVE "Y" TO WS-YTD-TABLE-FULL
+               DISPLAY "YTD-TABLE FULL AT 2000 ENTRIES - CANNOT "
+                   "ADD " WS-ACC-WHO
+           ELSE
+               ADD 1 TO WS-YTD-COUNT
+               SET YTD-IDX TO WS-YTD-COUNT
+               MOVE WS-ACC-WHO     TO WS-Y-WHO(YTD-IDX)
+               MOVE WS-RUN-YEAR    TO WS-Y-YEAR(YTD-IDX)
+               MOVE WS-RUN-QUARTER TO WS-Y-QUARTER(YTD-IDX)
+               MOVE 0 TO WS-Y-QTD-GROSS(YTD-IDX)
+               MOVE 0 TO WS-Y-QTD-NET(YTD-IDX)
+               MOVE 0 TO WS-Y-YEAR-GROSS(YTD-IDX)
+               MOVE 0 TO WS-Y-YEAR-NET(YTD-IDX)
+           END-IF.
+
+      *> Existing employee - reset QTD (and YTD, on a new year)
+      *> accumulators before this run's pay is added in.
+       3320-ROLL-FORWARD-YTD-ENTRY.
+           IF WS-RUN-YEAR NOT = WS-Y-YEAR(YTD-IDX)
+               MOVE 0 TO WS-Y-QTD-GROSS(YTD-IDX)
+               MOVE 0 TO WS-Y-QTD-NET(YTD-IDX)
+               MOVE 0 TO WS-Y-YEAR-GROSS(YTD-IDX)
+               MOVE 0 TO WS-Y-YEAR-NET(YTD-IDX)
+               MOVE WS-RUN-YEAR    TO WS-Y-YEAR(YTD-IDX)
+               MOVE WS-RUN-QUARTER TO WS-Y-QUARTER(YTD-IDX)
+           ELSE
+               IF WS-RUN-QUARTER NOT = WS-Y-QUARTER(YTD-IDX)
+                   MOVE 0 TO WS-Y-QTD-GROSS(YTD-IDX)
+                   MOVE 0 TO WS-Y-QTD-NET(YTD-IDX)
+                   MOVE WS-RUN-QUARTER TO WS-Y-QUARTER(YTD-IDX)
+               END-IF
+           END-IF.
+
+       3400-ACCUMULATE-GL-POSTING.
+           MOVE "N" TO WS-GL-TABLE-FULL.
+           SET GL-IDX TO 1.
+           SEARCH WS-GL-ENTRY
+               AT END
+                   PERFORM 3410-GL-ADD-NEW-ENTRY
+               WHEN WS-GL-WHERE(GL-IDX) = WS-ACC-WHERE
+                   PERFORM 3420-GL-ADD-TO-ENTRY
+           END-SEARCH.
+
+      *> WS-GL-TABLE is sized (OCCURS 50) for the institution count;
+      *> a 51st distinct WHERE cannot be added without indexing past
+      *> the table and corrupting adjacent WORKING-STORAGE, so this
+      *> is a hard skip (logged, not abended) rather than an
+      *> unchecked SET GL-IDX.
+       3410-GL-ADD-NEW-ENTRY.
+           IF WS-GL-COUNT-USED >= 50
+               MOVE "Y" TO WS-GL-TABLE-FULL
+               DISPLAY "GL-TABLE FULL AT 50 INSTITUTIONS - CANNOT "
+                   "POST " WS-ACC-WHERE
+           ELSE
+               ADD 1 TO WS-GL-COUNT-USED
+               SET GL-IDX TO WS-GL-COUNT-USED
+               MOVE WS-ACC-WHERE   TO WS-GL-WHERE(GL-IDX)
+               MOVE WS-GROSS-PAY   TO WS-GL-GROSS(GL-IDX)
+               MOVE WS-FED-TAX     TO WS-GL-FED-TAX(GL-IDX)
+               MOVE WS-STATE-TAX   TO WS-GL-STATE-TAX(GL-IDX)
+               MOVE WS-SOC-SEC     TO WS-GL-SOC-SEC(GL-IDX)
+               MOVE WS-HEALTH-AMT  TO WS-GL-HEALTH(GL-IDX)
+               MOVE WS-NET-PAY     TO WS-GL-NET(GL-IDX)
+           END-IF.
+
+       3420-GL-ADD-TO-ENTRY.
+           ADD WS-GROSS-PAY  TO WS-GL-GROSS(GL-IDX).
+           ADD WS-FED-TAX    TO WS-GL-FED-TAX(GL-IDX).
+           ADD WS-STATE-TAX  TO WS-GL-STATE-TAX(GL-IDX).
+           ADD WS-SOC-SEC    TO WS-GL-SOC-SEC(GL-IDX).
+           ADD WS-HEALTH-AMT TO WS-GL-HEALTH(GL-IDX).
+           ADD WS-NET-PAY    TO WS-GL-NET(GL-IDX).
+
+       4000-WRITE-PAYROLL-DETAIL.
+           MOVE EMP-WHO            TO PD-WHO.
+           MOVE EMP-WHERE          TO PD-WHERE.
+           MOVE EMP-JOB            TO PD-JOB.
+           MOVE WS-ACTUAL-RATE     TO PD-RATE.
+           MOVE EMP-HOURS          TO PD-HOURS.
+           MOVE WS-REG-HOURS       TO PD-REG-HOURS.
+           MOVE WS-OT-HOURS        TO PD-OT-HOURS.
+           MOVE WS-SHIFT-DIFF-PCT  TO PD-SHIFT-DIFF-PCT.
+           MOVE WS-GROSS-PAY       TO PD-GROSS-PAY.
+           MOVE WS-FED-TAX         TO PD-FED-TAX.
+           MOVE WS-STATE-TAX       TO PD-STATE-TAX.
+           MOVE WS-SOC-SEC         TO PD-SOC-SEC.
+           MOVE WS-HEALTH-AMT      TO PD-HEALTH.
+           MOVE WS-NET-PAY         TO PD-NET-PAY.
+           WRITE PAYROLL-DETAIL-RECORD.
+
+       4100-WRITE-PAY-STUB.
+           MOVE EMP-WHO            TO PS-WHO.
+           MOVE EMP-WHERE          TO PS-WHERE.
+           MOVE EMP-JOB            TO PS-JOB.
+           MOVE WS-ACTUAL-RATE     TO PS-RATE.
+           MOVE EMP-HOURS          TO PS-HOURS.
+           MOVE WS-GROSS-PAY       TO PS-GROSS-PAY.
+           MOVE WS-FED-TAX         TO PS-FED-TAX.
+           MOVE WS-STATE-TAX       TO PS-STATE-TAX.
+           MOVE WS-SOC-SEC         TO PS-SOC-SEC.
+           MOVE WS-HEALTH-AMT      TO PS-HEALTH.
+           MOVE WS-NET-PAY         TO PS-NET-PAY.
+           WRITE PAY-STUB-RECORD.
+
+       4200-WRITE-EXCEPTION.
+           MOVE EMP-WHO                TO EXC-WHO.
+           MOVE EMP-WHERE              TO EXC-WHERE.
+           MOVE EMP-JOB                TO EXC-JOB.
+           MOVE WS-REJECT-REASON-CODE  TO EXC-REASON-CODE.
+           MOVE WS-REJECT-REASON-TEXT  TO EXC-REASON-TEXT.
+           MOVE "REJECTED"             TO EXC-DISPOSITION.
+           WRITE EXCEPTION-RECORD.
+
+       9000-TERMINATE.
+           PERFORM 9100-WRITE-YTD-MASTER.
+           PERFORM 9200-WRITE-GL-POSTINGS.
+           MOVE "C" TO WS-CKPT-NEW-STATUS.
+           PERFORM 8000-WRITE-CHECKPOINT.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE PAYROLL-DETAIL-FILE.
+           CLOSE PAY-STUB-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE YTD-MASTER-NEW.
+           CLOSE GL-POSTING-FILE.
+
+       9100-WRITE-YTD-MASTER.
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+                   UNTIL YTD-IDX > WS-YTD-COUNT
+               MOVE WS-Y-WHO(YTD-IDX)           TO YTDN-WHO
+               MOVE WS-Y-YEAR(YTD-IDX)          TO YTDN-CURRENT-YEAR
+               MOVE WS-Y-QUARTER(YTD-IDX)
+                   TO YTDN-CURRENT-QUARTER
+               MOVE WS-Y-QTD-GROSS(YTD-IDX)     TO YTDN-QTD-GROSS
+               MOVE WS-Y-QTD-NET(YTD-IDX)       TO YTDN-QTD-NET
+               MOVE WS-Y-YEAR-GROSS(YTD-IDX)    TO YTDN-YEAR-GROSS
+               MOVE WS-Y-YEAR-NET(YTD-IDX)      TO YTDN-YEAR-NET
+               MOVE WS-Y-LAST-RUN-DATE(YTD-IDX)
+                   TO YTDN-LAST-RUN-DATE
+               WRITE YTD-NEW-RECORD
+           END-PERFORM.
+
+      *> Writes the six GL-POSTING-RECORD lines (one per pay category)
+      *> for each institution accumulated in WS-GL-TABLE. GROSS PAY
+      *> posts as a debit; the withholdings and NET PAY post as the
+      *> offsetting credits.
+       9200-WRITE-GL-POSTINGS.
+           PERFORM VARYING GL-IDX FROM 1 BY 1
+                   UNTIL GL-IDX > WS-GL-COUNT-USED
+               MOVE WS-GL-WHERE(GL-IDX)  TO GL-COST-CENTER
+               MOVE WS-RUN-DATE          TO GL-RUN-DATE
+               MOVE "GROSS PAY"          TO GL-PAY-CATEGORY
+               MOVE "D"                  TO GL-DEBIT-CREDIT
+               MOVE WS-GL-GROSS(GL-IDX)  TO GL-AMOUNT
+               WRITE GL-POSTING-RECORD
+               MOVE "FEDERAL TAX"        TO GL-PAY-CATEGORY
+               MOVE "C"                  TO GL-DEBIT-CREDIT
+               MOVE WS-GL-FED-TAX(GL-IDX) TO GL-AMOUNT
+               WRITE GL-POSTING-RECORD
+               MOVE "STATE TAX"          TO GL-PAY-CATEGORY
+               MOVE "C"                  TO GL-DEBIT-CREDIT
+               MOVE WS-GL-STATE-TAX(GL-IDX) TO GL-AMOUNT
+               WRITE GL-POSTING-RECORD
+               MOVE "SOCIAL SECURITY"    TO GL-PAY-CATEGORY
+               MOVE "C"                  TO GL-DEBIT-CREDIT
+               MOVE WS-GL-SOC-SEC(GL-IDX) TO GL-AMOUNT
+               WRITE GL-POSTING-RECORD
+               MOVE "HEALTH INS"         TO GL-PAY-CATEGORY
+               MOVE "C"                  TO GL-DEBIT-CREDIT
+               MOVE WS-GL-HEALTH(GL-IDX) TO GL-AMOUNT
+               WRITE GL-POSTING-RECORD
+               MOVE "NET PAY"            TO GL-PAY-CATEGORY
+               MOVE "C"                  TO GL-DEBIT-CREDIT
+               MOVE WS-GL-NET(GL-IDX)    TO GL-AMOUNT
+               WRITE GL-POSTING-RECORD
+           END-PERFORM.
+
+      *> Rewrites CHECKPOINT-FILE in full (it holds a single record).
+      *> Called mid-run with WS-CKPT-NEW-STATUS "I" at each interval,
+      *> and again at 9000-TERMINATE with "C" so the next run starts
+      *> clean instead of thinking it is resuming a dead one.
+       8000-WRITE-CHECKPOINT.
+           MOVE WS-CKPT-NEW-STATUS    TO CKPT-STATUS.
+           MOVE WS-LAST-PROCESSED-WHO TO CKPT-LAST-KEY.
+           MOVE WS-RECORDS-PROCESSED  TO CKPT-RECORDS-PROCESSED.
+           MOVE WS-RAW-READS-PROCESSED TO CKPT-RAW-READS-PROCESSED.
+           MOVE WS-RUN-TOTAL-GROSS    TO CKPT-RUN-TOTAL-GROSS.
+           MOVE WS-RUN-TOTAL-NET      TO CKPT-RUN-TOTAL-NET.
+           MOVE WS-RUN-DATE           TO CKPT-RUN-DATE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
